@@ -0,0 +1,31 @@
+000100*----------------------------------------------------------*
+000110*  AUDTREC1 - HELLO/HELP DAILY RUN AUDIT RECORD
+000120*  ONE RECORD APPENDED TO AUDIT-FILE FOR EACH JOB OR STEP
+000130*  EVENT.  READ BY HELPRPT TO TREND HELP SUBPROGRAM HEALTH.
+000140*  AUD-EVENT-SOURCE TELLS A HELLO JOB-LEVEL EVENT (J) APART
+000150*  FROM A LIVE DISPATCH-TABLE CALL (D), A VALIDATE-ONLY DRY
+000160*  RUN OF A DISPATCH-TABLE ENTRY (V), AND A FILE-OPEN ERROR
+000170*  RECORD (X) - HELPRPT'S TREND COUNTS ONLY WANT D RECORDS,
+000180*  NOT JOB EVENTS, DRY RUNS OR ERROR RECORDS THAT SHARE THE
+000190*  SAME EVENT TYPE/STEP NAME SHAPE.
+000200*----------------------------------------------------------*
+000210 01  AUDIT-RECORD.
+000220     05  AUD-RUN-DATE                PIC 9(08).
+000230     05  AUD-RUN-TIME                PIC 9(08).
+000240     05  AUD-JOB-ID                  PIC X(08).
+000250     05  AUD-OPERATOR-ID             PIC X(08).
+000260     05  AUD-STEP-NAME               PIC X(08).
+000270     05  AUD-EVENT-TYPE              PIC X(01).
+000280         88  AUD-EVENT-START         VALUE 'S'.
+000290         88  AUD-EVENT-END           VALUE 'E'.
+000300     05  AUD-EVENT-SOURCE            PIC X(01).
+000310         88  AUD-SOURCE-JOB          VALUE 'J'.
+000320         88  AUD-SOURCE-DISPATCH     VALUE 'D'.
+000330         88  AUD-SOURCE-VALIDATE     VALUE 'V'.
+000340         88  AUD-SOURCE-ERROR        VALUE 'X'.
+000350     05  AUD-OUTCOME-CODE            PIC X(01).
+000360         88  AUD-OUTCOME-SUCCESS     VALUE 'S'.
+000370         88  AUD-OUTCOME-FAILURE     VALUE 'F'.
+000380     05  AUD-RETURN-CODE             PIC S9(04) COMP.
+000390     05  AUD-ELAPSED-TIME            PIC S9(07) COMP.
+000400     05  FILLER                      PIC X(13).
