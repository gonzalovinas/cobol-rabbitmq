@@ -0,0 +1,15 @@
+000100*----------------------------------------------------------*
+000110*  CHKPREC1 - HELLO RESTART CHECKPOINT RECORD
+000120*  CHECKPOINT-FILE IS AN APPEND-ONLY LOG - ONE RECORD IS
+000130*  WRITTEN AFTER EACH MAJOR STEP COMPLETES AND THE LAST
+000140*  RECORD ON THE FILE IS THE CURRENT RESTART POINT.
+000150*----------------------------------------------------------*
+000160 01  CHECKPOINT-RECORD.
+000170     05  CKP-JOB-NAME                PIC X(08).
+000180     05  CKP-LAST-STEP               PIC X(10).
+000190         88  CKP-STEP-INIT-DONE      VALUE 'INIT-DONE'.
+000200         88  CKP-STEP-TRAN-DONE      VALUE 'TRAN-DONE'.
+000210         88  CKP-STEP-HELP-DONE      VALUE 'HELP-DONE'.
+000220         88  CKP-STEP-CLEARED        VALUE 'CLEARED'.
+000230     05  CKP-RUN-DATE                PIC 9(08).
+000240     05  CKP-RUN-TIME                PIC 9(08).
