@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------*
+000110*  CONFIG01 - HELLO RUN-TIME BANNER / VERSION CONFIGURATION
+000120*  RECORD LAYOUT FOR CONFIG-FILE.  HELL001-READ-CONFIG READS
+000130*  ONE RECORD AT STARTUP AND MOVES IT OVER THE DEFAULT BANNER
+000140*  IN WORKING-STORAGE.  MAINTAINED BY OPERATIONS - UPDATE THE
+000150*  CFGFILE DATASET CONTENTS TO CHANGE THE STARTUP BANNER
+000160*  WITHOUT A PROGRAM CHANGE.
+000170*----------------------------------------------------------*
+000180 01  CONFIG-RECORD.
+000190     05  CFG-COMPANY-NAME            PIC X(30).
+000200     05  CFG-COPYRIGHT-YEAR          PIC 9(04).
+000210     05  CFG-BUILD-VERSION           PIC X(08).
