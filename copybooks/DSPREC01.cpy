@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------*
+000110*  DSPREC01 - DISPATCH-FILE RECORD LAYOUT
+000120*  ONE RECORD PER HELL001-HELP DISPATCH-TABLE ENTRY.  READ AT
+000130*  STARTUP BY HELL001-READ-DISPATCH-TABLE AND LOADED INTO THE
+000140*  DISPATCH-TABLE OCCURS TABLE IN WORKING-STORAGE (SEE
+000150*  DSPTBL01).  MAINTAINED BY OPERATIONS - ADD A RECORD TO THE
+000160*  DSPFILE DATASET TO CALL A NEW SUBPROGRAM; NO HELLO PROGRAM
+000170*  CHANGE IS NEEDED.
+000180*----------------------------------------------------------*
+000190 01  DISPATCH-RECORD.
+000200     05  DSR-FUNCTION-CODE           PIC X(04).
+000210     05  DSR-SUBPROGRAM-NAME         PIC X(08).
+000220     05  DSR-ACTIVE-SWITCH           PIC X(01).
