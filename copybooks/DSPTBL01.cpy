@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------*
+000110*  DSPTBL01 - HELL001-HELP DISPATCH TABLE (WORKING-STORAGE)
+000120*  POPULATED AT RUN TIME BY HELL001-READ-DISPATCH-TABLE FROM
+000130*  DISPATCH-FILE (SEE DSPREC01 FOR THE FILE RECORD LAYOUT) -
+000140*  OPERATIONS ADDS A NEW CALL TARGET BY ADDING A RECORD TO
+000150*  THE DSPFILE DATASET.  NO CHANGE TO HELLO ITSELF, AND NO
+000160*  RECOMPILE, IS REQUIRED.  AN ENTRY ONLY FIRES WHEN ITS
+000170*  FUNCTION CODE IS POPULATED AND ITS ACTIVE SWITCH IS 'Y' -
+000180*  A BLANK FUNCTION CODE KEEPS AN OCCURRENCE INACTIVE EVEN IF
+000190*  THE SWITCH BYTE IS MIS-SET.  IF DSPFILE HAS NOT BEEN
+000200*  ALLOCATED YET, HELL001-READ-DISPATCH-TABLE FALLS BACK TO A
+000210*  SINGLE BUILT-IN ENTRY THAT CALLS 'HELP'.
+000220*----------------------------------------------------------*
+000230 01  DISPATCH-TABLE-COUNT             PIC 9(02) VALUE ZERO.
+000240 01  DISPATCH-TABLE.
+000250     05  DISPATCH-ENTRY OCCURS 1 TO 20 TIMES
+000260                 DEPENDING ON DISPATCH-TABLE-COUNT
+000270                 INDEXED BY DSP-IDX.
+000280         10  DSP-FUNCTION-CODE       PIC X(04).
+000290         10  DSP-SUBPROGRAM-NAME     PIC X(08).
+000300         10  DSP-ACTIVE-SWITCH       PIC X(01).
+000310             88  DSP-ENTRY-ACTIVE    VALUE 'Y'.
