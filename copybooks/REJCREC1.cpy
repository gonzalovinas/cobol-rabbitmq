@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------*
+000110*  REJCREC1 - REJECTED TRANSACTION RECORD
+000120*  THE ORIGINAL TRANSACTION FIELDS PLUS THE REASON THE
+000130*  RECORD FAILED HELL001-VALIDATE-TRAN.
+000140*----------------------------------------------------------*
+000150 01  REJECT-RECORD.
+000160     05  REJ-ACCOUNT-NUMBER          PIC X(10).
+000170     05  REJ-TRANSACTION-CODE        PIC X(04).
+000180     05  REJ-AMOUNT                  PIC X(11).
+000190     05  REJ-EFFECTIVE-DATE          PIC X(08).
+000200     05  REJ-REASON-CODE             PIC X(04).
+000210         88  REJ-REASON-BAD-ACCOUNT  VALUE 'R001'.
+000220         88  REJ-REASON-BAD-TRANCD   VALUE 'R002'.
+000230         88  REJ-REASON-BAD-AMOUNT   VALUE 'R003'.
+000240         88  REJ-REASON-BAD-DATE     VALUE 'R004'.
+000250     05  REJ-REASON-TEXT             PIC X(30).
+000260     05  FILLER                      PIC X(03).
