@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------*
+000110*  RMQIF01 - RABBITMQ PUBLISHER INTERFACE RECORD
+000120*  PASSED BY REFERENCE TO THE RMQPUB01 BRIDGE SUBPROGRAM
+000130*  ON EVERY CALL THAT PUBLISHES A MESSAGE TO A QUEUE.
+000140*----------------------------------------------------------*
+000150 01  RMQ-MESSAGE-AREA.
+000160     05  RMQ-QUEUE-NAME              PIC X(30).
+000170     05  RMQ-EVENT-TYPE              PIC X(10).
+000180         88  RMQ-EVENT-JOB-START     VALUE 'JOB-START'.
+000190         88  RMQ-EVENT-JOB-END       VALUE 'JOB-END'.
+000200         88  RMQ-EVENT-DEADLETTER    VALUE 'DEADLETTER'.
+000210     05  RMQ-JOB-NAME                PIC X(08).
+000220     05  RMQ-JOB-ID                  PIC X(08).
+000230     05  RMQ-EVENT-DATE              PIC 9(08).
+000240     05  RMQ-EVENT-TIME              PIC 9(08).
+000250     05  RMQ-RETURN-CODE             PIC S9(04) COMP.
+000260     05  RMQ-REASON-TEXT             PIC X(60).
+000270 01  RMQ-STATUS-CODE                 PIC S9(04) COMP.
+000280     88  RMQ-PUBLISH-OK              VALUE ZERO.
