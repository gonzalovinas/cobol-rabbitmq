@@ -0,0 +1,13 @@
+000100*----------------------------------------------------------*
+000110*  TRANREC1 - DAILY TRANSACTION INPUT RECORD
+000120*  READ BY HELLO AND VALIDATED BEFORE CONTROL REACHES
+000130*  HELL001-HELP.  FIELDS ARE ALPHANUMERIC ON THE FILE SO
+000140*  BAD DATA CAN BE DETECTED WITH IS NUMERIC RATHER THAN
+000150*  ABENDING ON A DATA EXCEPTION.
+000160*----------------------------------------------------------*
+000170 01  TRANS-RECORD.
+000180     05  TRN-ACCOUNT-NUMBER          PIC X(10).
+000190     05  TRN-TRANSACTION-CODE        PIC X(04).
+000200     05  TRN-AMOUNT                  PIC X(11).
+000210     05  TRN-EFFECTIVE-DATE          PIC X(08).
+000220     05  FILLER                      PIC X(07).
