@@ -1,15 +1,848 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. HELLO.
-           PROCEDURE DIVISION.
-               DISPLAY 'INITIALIZING...'.
-               PERFORM HELL001-CREDITOS.
-               PERFORM HELL001-HELP.
-               DISPLAY 'TERMINATING PROGRAM'.
-               STOP RUN.                                                
-           HELL001-CREDITOS.
-               DISPLAY 'Copyrigth (C) 2021'.
-           HELL001-HELP.
-               DISPLAY 'CALLING HELP/ABOUT...'.
-               CALL 'HELP'.
-           
-           
\ No newline at end of file
+000100*----------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     HELLO.
+000130 AUTHOR.         BATCH-SYSTEMS-GROUP.
+000140 INSTALLATION.   ACME FINANCIAL SERVICES INC.
+000150 DATE-WRITTEN.   2021-01-04.
+000160 DATE-COMPILED.
+000170*----------------------------------------------------------*
+000180*  MODIFICATION HISTORY
+000190*  ------------------------------------------------------
+000200*  2021-01-04  JCV  ORIGINAL VERSION - CREDITS + CALL HELP.
+000210*  2026-08-08  JCV  PUBLISH JOB START/END LIFECYCLE EVENTS
+000220*                   TO RABBITMQ VIA THE RMQPUB01 BRIDGE.
+000230*  2026-08-08  JCV  ADD CHECKPOINT/RESTART SUPPORT SO A
+000240*                   RERUN CAN RESUME AT HELL001-HELP.
+000250*  2026-08-08  JCV  CAPTURE CALL 'HELP' RETURN CODE AND FAIL
+000260*                   THE JOB WHEN HELP ABENDS.
+000270*  2026-08-08  JCV  APPEND A RUN AUDIT RECORD TO AUDIT-FILE
+000280*                   FOR EVERY JOB/STEP START AND END EVENT.
+000290*  2026-08-08  JCV  DRIVE STARTUP BANNER FROM CONFIG01 SO
+000300*                   OPS CAN UPDATE IT WITHOUT A CODE CHANGE.
+000310*  2026-08-08  JCV  TIME THE CALL 'HELP' STEP AND RECORD THE
+000320*                   ELAPSED TIME ON THE AUDIT RECORD FOR THE
+000330*                   NEW HELPRPT TRENDING REPORT.
+000340*  2026-08-08  JCV  ACCEPT A RUN-MODE PARM FROM THE EXEC JCL
+000350*                   (NORMAL / VALIDATE-ONLY) SO OPS CAN DRY
+000360*                   RUN A DEPLOYMENT WITHOUT CALLING HELP LIVE.
+000370*  2026-08-08  JCV  READ AND VALIDATE THE DAILY TRANSACTION
+000380*                   FILE AHEAD OF HELL001-HELP; BAD RECORDS
+000390*                   ARE ROUTED TO THE REJECT FILE WITH A
+000400*                   REASON CODE.
+000410*  2026-08-08  JCV  REPLACE THE HARDCODED CALL 'HELP' WITH A
+000420*                   TABLE-DRIVEN DISPATCH (COPY DSPTBL01) SO
+000430*                   NEW CALL TARGETS ARE ADDED VIA THE TABLE.
+000440*  2026-08-08  JCV  PUBLISH A DEADLETTER EVENT ON TERMINATION
+000450*                   WHENEVER THE JOB ENDS WITH A NON-ZERO
+000460*                   RETURN CODE SO MONITORING IS ALERTED.
+000470*  2026-08-08  JCV  CHANGED THE CHECKPOINT FILE TO AN APPEND-
+000480*                   ONLY LOG (READ TO THE LAST RECORD ON
+000490*                   RESTART) SINCE DISP=MOD NEVER TRUNCATES
+000500*                   ON OPEN OUTPUT.  ADDED A SEPARATE TRAN-
+000510*                   DONE CHECKPOINT SO A RESTART AFTER INIT
+000520*                   STILL RE-VALIDATES THE TRANSACTION FILE.
+000530*                   ALSO FIXED THE HELP ELAPSED-TIME MATH TO
+000540*                   ACCOUNT FOR MINUTE/HOUR ROLLOVER, ADDED A
+000550*                   REJECT-FILE OPEN CHECK, AND COMPLETED THE
+000560*                   DEADLETTER REASON TEXT.
+000570*  2026-08-09  JCV  ONLY CHECKPOINT HELP-DONE WHEN THE DISPATCH
+000580*                   PASS ACTUALLY SUCCEEDED, SO A RESTART AFTER
+000590*                   A FAILED CALL RE-ENTERS HELL001-HELP INSTEAD
+000600*                   OF FALLING THROUGH AS A SILENT SUCCESS.
+000610*                   ALSO STOPPED TREATING EVERY OPEN EXTEND
+000620*                   FAILURE AS "FILE DOES NOT EXIST YET" - ONLY
+000630*                   STATUS 35 FALLS BACK TO OPEN OUTPUT NOW; ANY
+000640*                   OTHER STATUS FAILS THE JOB INSTEAD OF RISKING
+000650*                   A TRUNCATED CHECKPOINT OR AUDIT TRAIL.
+000660*  2026-08-09  JCV  APPLIED THE SAME STATUS-35-VS-OTHER RULE TO
+000670*                   THE CHECKPOINT-FILE OPEN IN HELL001-CHECK-
+000680*                   RESTART AND TO TRANS-FILE/REJECT-FILE IN
+000690*                   HELL001-TRANSACTIONS - A GENUINE I/O ERROR
+000700*                   ON ANY OF THOSE NOW FAILS THE JOB INSTEAD OF
+000710*                   BEING TREATED AS "NOTHING TO DO TODAY".
+000720*                   MOVED THE STARTUP BANNER OFF A COMPILE-TIME
+000730*                   COPYBOOK VALUE CLAUSE ONTO A RUN-TIME CONFIG-
+000740*                   FILE READ SO OPS CAN CHANGE IT BY UPDATING A
+000750*                   DATASET INSTEAD OF FILING A CODE CHANGE.
+000760*  2026-08-09  JCV  HELL001-HELP IS NO LONGER PERFORMED WHEN THE
+000770*                   TRANSACTION VALIDATION PASS ALREADY FAILED
+000780*                   THE JOB - PREVIOUSLY ONLY THE RESTART SWITCH
+000790*                   WAS CHECKED, SO A FAILED PASS COULD STILL
+000800*                   REACH A LIVE DISPATCH CALL.  DSPTBL01 IS NOW
+000810*                   LOADED AT RUN TIME FROM A NEW DISPATCH-FILE
+000820*                   (DSPFILE) INSTEAD OF BEING COMPILED IN, THE
+000830*                   SAME WAY CONFIG-FILE REPLACED CONFIG01 - A
+000840*                   NEW DISPATCH-TABLE ENTRY NO LONGER NEEDS A
+000850*                   HELLO RECOMPILE.  AUDTREC1 GAINED AN
+000860*                   AUD-EVENT-SOURCE FIELD SO A JOB-LEVEL EVENT,
+000870*                   A LIVE DISPATCH CALL, A VALIDATE-ONLY DRY
+000880*                   RUN AND A FILE-OPEN ERROR RECORD ARE NO
+000890*                   LONGER INDISTINGUISHABLE TO HELPRPT'S TREND
+000900*                   COUNTS.
+000910*  2026-08-09  JCV  MARKED TRANS-FILE, CONFIG-FILE AND DISPATCH-
+000920*                   FILE OPTIONAL SO A DATASET THAT HAS NOT BEEN
+000930*                   ALLOCATED YET IS GUARANTEED TO COME BACK AS A
+000940*                   FILE STATUS INSTEAD OF AN UNCAUGHT OPEN
+000950*                   EXCEPTION.  A DISPATCH-FILE WITH MORE THAN 20
+000960*                   ENTRIES NOW FAILS THE JOB INSTEAD OF
+000970*                   SILENTLY DROPPING THE OVERFLOW RECORDS.
+000980*                   CORRECTED THE CALL 'HELP' ELAPSED-TIME MATH
+000990*                   FOR A RUN THAT SPANS MIDNIGHT, AND MADE THE
+001000*                  VALIDATE-ONLY COMMENTARY EXPLICIT THAT THE
+001010*                  TARGET SUBPROGRAM STILL EXECUTES LIVE.
+001020*----------------------------------------------------------*
+001030 ENVIRONMENT DIVISION.
+001040 INPUT-OUTPUT SECTION.
+001050 FILE-CONTROL.
+001060     SELECT CHECKPOINT-FILE    ASSIGN TO CHKPT
+001070                                ORGANIZATION IS SEQUENTIAL
+001080                                FILE STATUS IS WS-CHKPT-STATUS.
+001090     SELECT AUDIT-FILE         ASSIGN TO AUDITF
+001100                                ORGANIZATION IS SEQUENTIAL
+001110                                FILE STATUS IS WS-AUDIT-STATUS.
+001120     SELECT OPTIONAL TRANS-FILE
+001130                                ASSIGN TO TRANSIN
+001140                                ORGANIZATION IS SEQUENTIAL
+001150                                FILE STATUS IS WS-TRANS-STATUS.
+001160     SELECT REJECT-FILE        ASSIGN TO TRANREJ
+001170                                ORGANIZATION IS SEQUENTIAL
+001180                                FILE STATUS IS WS-REJECT-STATUS.
+001190     SELECT OPTIONAL CONFIG-FILE
+001200                                ASSIGN TO CFGFILE
+001210                                ORGANIZATION IS SEQUENTIAL
+001220                                FILE STATUS IS WS-CONFIG-STATUS.
+001230     SELECT OPTIONAL DISPATCH-FILE
+001240                                ASSIGN TO DSPFILE
+001250                                ORGANIZATION IS SEQUENTIAL
+001260                                FILE STATUS IS WS-DSPTBL-STATUS.
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  CHECKPOINT-FILE
+001300     RECORDING MODE IS F.
+001310 COPY CHKPREC1.
+001320 FD  AUDIT-FILE
+001330     RECORDING MODE IS F.
+001340 COPY AUDTREC1.
+001350 FD  TRANS-FILE
+001360     RECORDING MODE IS F.
+001370 COPY TRANREC1.
+001380 FD  REJECT-FILE
+001390     RECORDING MODE IS F.
+001400 COPY REJCREC1.
+001410 FD  CONFIG-FILE
+001420     RECORDING MODE IS F.
+001430 COPY CONFIG01.
+001440 FD  DISPATCH-FILE
+001450     RECORDING MODE IS F.
+001460 COPY DSPREC01.
+001470 WORKING-STORAGE SECTION.
+001480*----------------------------------------------------------*
+001490*  JOB IDENTIFICATION AND RETURN-CODE TRACKING
+001500*----------------------------------------------------------*
+001510 01  WS-JOB-NAME                     PIC X(08) VALUE 'HELLO'.
+001520 01  WS-OPERATOR-ID                  PIC X(08) VALUE 'BATCH'.
+001530 01  WS-PROGRAM-RETURN-CODE          PIC S9(04) COMP VALUE ZERO.
+001540 01  WS-HELP-RETURN-CODE             PIC S9(04) COMP VALUE ZERO.
+001550 01  WS-HELP-START-TIME              PIC 9(08) VALUE ZERO.
+001560 01  WS-HELP-END-TIME                PIC 9(08) VALUE ZERO.
+001570 01  WS-HELP-START-HUNDREDTHS        PIC S9(09) COMP VALUE ZERO.
+001580 01  WS-HELP-END-HUNDREDTHS          PIC S9(09) COMP VALUE ZERO.
+001590 01  WS-HELP-ELAPSED-TIME            PIC S9(07) COMP VALUE ZERO.
+001600*----------------------------------------------------------*
+001610*  HHMMSSTT-TO-HUNDREDTHS CONVERSION WORK AREA - USED BY
+001620*  HELL001-TIME-TO-HUNDREDTHS TO TURN AN ACCEPT ... FROM
+001630*  TIME VALUE INTO A LINEAR COUNT SO ELAPSED-TIME MATH
+001640*  DOES NOT BREAK ACROSS A MINUTE/HOUR BOUNDARY.
+001650*----------------------------------------------------------*
+001660 01  WS-TIME-RAW                     PIC 9(08) VALUE ZERO.
+001670 01  WS-TIME-PARTS REDEFINES WS-TIME-RAW.
+001680     05  WS-TIME-HH                  PIC 9(02).
+001690     05  WS-TIME-MM                  PIC 9(02).
+001700     05  WS-TIME-SS                  PIC 9(02).
+001710     05  WS-TIME-TT                  PIC 9(02).
+001720 01  WS-TIME-HUNDREDTHS              PIC S9(09) COMP VALUE ZERO.
+001730*----------------------------------------------------------*
+001740*  AUDIT LOGGING CONTROL
+001750*----------------------------------------------------------*
+001760 01  WS-AUDIT-STATUS                 PIC X(02) VALUE '00'.
+001770     88  WS-AUDIT-OK                 VALUE '00'.
+001780     88  WS-AUDIT-NOT-FOUND          VALUE '35'.
+001790*----------------------------------------------------------*
+001800*  TRANSACTION VALIDATION CONTROL
+001810*----------------------------------------------------------*
+001820 01  WS-TRANS-STATUS                 PIC X(02) VALUE '00'.
+001830     88  WS-TRANS-OK                 VALUE '00'.
+001840     88  WS-TRANS-NOT-FOUND          VALUE '35'.
+001850 01  WS-REJECT-STATUS                PIC X(02) VALUE '00'.
+001860     88  WS-REJECT-OK                VALUE '00'.
+001870 01  WS-TRANS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+001880     88  WS-TRANS-EOF-REACHED        VALUE 'Y'.
+001890 01  WS-TRANS-ACCEPTED-COUNT         PIC 9(07) COMP VALUE ZERO.
+001900 01  WS-TRANS-REJECTED-COUNT         PIC 9(07) COMP VALUE ZERO.
+001910*----------------------------------------------------------*
+001920*  CHECKPOINT / RESTART CONTROL
+001930*  CHECKPOINT-FILE IS AN APPEND-ONLY LOG (SEE
+001940*  HELL001-WRITE-CHECKPOINT) - THE LAST RECORD ON THE FILE
+001950*  IS THE CURRENT RESTART POINT, SO HELL001-CHECK-RESTART
+001960*  READS TO END OF FILE RATHER THAN STOPPING AT THE FIRST
+001970*  RECORD.
+001980*----------------------------------------------------------*
+001990 01  WS-CHKPT-STATUS                 PIC X(02) VALUE '00'.
+002000     88  WS-CHKPT-OK                 VALUE '00'.
+002010     88  WS-CHKPT-NOT-FOUND          VALUE '35'.
+002020 01  WS-CHKPT-EOF-SWITCH             PIC X(01) VALUE 'N'.
+002030     88  WS-CHKPT-EOF-REACHED        VALUE 'Y'.
+002040 01  WS-RESTART-SWITCH               PIC X(01) VALUE 'N'.
+002050     88  WS-RESTART-AFTER-INIT       VALUE 'I'.
+002060     88  WS-RESTART-AFTER-TRAN       VALUE 'T'.
+002070     88  WS-RESTART-COMPLETE         VALUE 'C'.
+002080     88  WS-RESTART-NONE             VALUE 'N'.
+002090*----------------------------------------------------------*
+002100*  STARTUP BANNER / VERSION CONFIGURATION - HELL001-READ-CONFIG
+002110*  LOADS THESE FROM CONFIG-FILE AT STARTUP.  THE VALUE CLAUSES
+002120*  BELOW ARE ONLY THE FALLBACK BANNER USED WHEN CFGFILE HAS NOT
+002130*  BEEN ALLOCATED YET (STATUS 35) - ONCE OPS STANDS UP THE
+002140*  DATASET, ITS CONTENTS DRIVE THE BANNER WITH NO CODE CHANGE.
+002150*----------------------------------------------------------*
+002160 01  WS-CONFIG-STATUS                PIC X(02) VALUE '00'.
+002170     88  WS-CONFIG-OK                VALUE '00'.
+002180     88  WS-CONFIG-NOT-FOUND         VALUE '35'.
+002190 01  WS-CFG-COMPANY-NAME             PIC X(30) VALUE
+002200     'ACME FINANCIAL SERVICES INC'.
+002210 01  WS-CFG-COPYRIGHT-YEAR           PIC 9(04) VALUE 2026.
+002220 01  WS-CFG-BUILD-VERSION            PIC X(08) VALUE 'V1.0.000'.
+002230*----------------------------------------------------------*
+002240*  RABBITMQ INTERFACE WORK AREA
+002250*----------------------------------------------------------*
+002260 COPY RMQIF01.
+002270 01  WS-EVENTS-QUEUE                 PIC X(30)
+002280                                     VALUE 'batch.job.events'.
+002290 01  WS-DEADLETTER-QUEUE             PIC X(30)
+002300                                     VALUE 'batch.job.deadletter'.
+002310*----------------------------------------------------------*
+002320*  RUN-MODE CONTROL (SET FROM THE EXEC JCL PARM)
+002330*----------------------------------------------------------*
+002340 01  WS-RUN-MODE-SWITCH              PIC X(01) VALUE 'N'.
+002350     88  WS-RUN-MODE-NORMAL          VALUE 'N'.
+002360     88  WS-RUN-MODE-VALIDATE        VALUE 'V'.
+002370*----------------------------------------------------------*
+002380*  HELL001-HELP DISPATCH TABLE CONTROL - HELL001-READ-DISPATCH-
+002390*  TABLE LOADS DISPATCH-TABLE (COPY DSPTBL01) FROM DISPATCH-FILE
+002400*  AT STARTUP.  STATUS 35 (DATASET NOT ALLOCATED YET) FALLS BACK
+002410*  TO A SINGLE BUILT-IN ENTRY THAT CALLS 'HELP'; ANY OTHER OPEN
+002420*  FAILURE FAILS THE JOB, SINCE THE DISPATCH TABLE DRIVES WHAT
+002430*  ACTUALLY RUNS AND IS NOT SAFE TO DEFAULT AROUND LIKE THE
+002440*  STARTUP BANNER IS.
+002450*----------------------------------------------------------*
+002460 01  WS-DSPTBL-STATUS                PIC X(02) VALUE '00'.
+002470     88  WS-DSPTBL-OK                VALUE '00'.
+002480     88  WS-DSPTBL-NOT-FOUND         VALUE '35'.
+002490 01  WS-DSPTBL-EOF-SWITCH            PIC X(01) VALUE 'N'.
+002500     88  WS-DSPTBL-EOF-REACHED       VALUE 'Y'.
+002510 COPY DSPTBL01.
+002520 LINKAGE SECTION.
+002530 01  LK-PARM-AREA.
+002540     05  LK-PARM-LENGTH              PIC S9(04) COMP.
+002550     05  LK-PARM-TEXT                PIC X(20).
+002560 PROCEDURE DIVISION USING LK-PARM-AREA.
+002570*----------------------------------------------------------*
+002580*  HELL001-MAINLINE - PROGRAM ENTRY POINT.  HELL001-HELP IS
+002590*  ONLY REACHED WHEN THE RUN IS NOT ALREADY COMPLETE AND THE
+002600*  RETURN CODE IS STILL ZERO - A FAILED TRANSACTION VALIDATION
+002610*  PASS (OR ANY OTHER PRE-HELP FAILURE) STOPS THE JOB HERE
+002620*  INSTEAD OF REACHING A LIVE DISPATCH CALL.
+002630*----------------------------------------------------------*
+002640 HELL001-MAINLINE.
+002650     DISPLAY 'INITIALIZING...'.
+002660     PERFORM HELL001-GET-RUN-MODE.
+002670     PERFORM HELL001-CHECK-RESTART.
+002680     IF WS-RESTART-NONE OR WS-RESTART-AFTER-INIT
+002690         IF WS-RESTART-NONE
+002700             PERFORM HELL001-CREDITOS
+002710         END-IF
+002720         PERFORM HELL001-TRANSACTIONS
+002730     END-IF.
+002740     IF NOT WS-RESTART-COMPLETE AND WS-PROGRAM-RETURN-CODE = ZERO
+002750         PERFORM HELL001-READ-DISPATCH-TABLE
+002760         IF WS-PROGRAM-RETURN-CODE = ZERO
+002770             PERFORM HELL001-HELP
+002780         END-IF
+002790     END-IF.
+002800     PERFORM HELL001-TERMINATE.
+002810     STOP RUN.
+002820*----------------------------------------------------------*
+002830*  HELL001-GET-RUN-MODE - DECODE THE EXEC JCL PARM INTO THE
+002840*  RUN-MODE SWITCH.  PARM='VALIDATE-ONLY' REQUESTS A DRY RUN;
+002850*  ANYTHING ELSE (INCLUDING NO PARM AT ALL) IS NORMAL.
+002860*----------------------------------------------------------*
+002870 HELL001-GET-RUN-MODE.
+002880     MOVE 'N' TO WS-RUN-MODE-SWITCH.
+002890     IF LK-PARM-LENGTH > ZERO
+002900         IF LK-PARM-TEXT(1:13) = 'VALIDATE-ONLY'
+002910             MOVE 'V' TO WS-RUN-MODE-SWITCH
+002920         END-IF
+002930     END-IF.
+002940     IF WS-RUN-MODE-VALIDATE
+002950         DISPLAY 'RUN MODE: VALIDATE-ONLY (DRY RUN)'
+002960     END-IF.
+002970*----------------------------------------------------------*
+002980*  HELL001-CHECK-RESTART - DETERMINE THE RESTART POINT FROM
+002990*  A PRIOR RUN'S CHECKPOINT RECORD, IF ONE EXISTS.
+003000*  CHECKPOINT-FILE IS AN APPEND-ONLY LOG, SO THIS READS TO
+003010*  END OF FILE AND KEEPS THE LAST RECORD'S STEP NAME - NOT
+003020*  JUST THE FIRST ONE ON THE FILE.  STATUS 35 (FILE DOES NOT
+003030*  EXIST YET) IS THE ONLY STATUS TREATED AS "NO CHECKPOINT,
+003040*  RUN FROM SCRATCH" - ANY OTHER OPEN FAILURE GOES THROUGH
+003050*  HELL001-CHKPT-ERROR SO A TRANSIENT READ ERROR ON AN
+003060*  EXISTING CHECKPOINT CANNOT SILENTLY RE-RUN THE JOB FROM
+003070*  THE TOP AND REPORT SUCCESS.
+003080*----------------------------------------------------------*
+003090 HELL001-CHECK-RESTART.
+003100     MOVE 'N' TO WS-RESTART-SWITCH.
+003110     MOVE 'N' TO WS-CHKPT-EOF-SWITCH.
+003120     OPEN INPUT CHECKPOINT-FILE.
+003130     IF WS-CHKPT-OK
+003140         PERFORM HELL001-READ-CHECKPOINT
+003150             UNTIL WS-CHKPT-EOF-REACHED
+003160         CLOSE CHECKPOINT-FILE
+003170     ELSE
+003180         IF NOT WS-CHKPT-NOT-FOUND
+003190             PERFORM HELL001-CHKPT-ERROR
+003200         END-IF
+003210     END-IF.
+003220     IF NOT WS-RESTART-NONE
+003230         DISPLAY 'RESTARTING FROM CHECKPOINT: ' CKP-LAST-STEP
+003240     END-IF.
+003250*----------------------------------------------------------*
+003260*  HELL001-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD AND
+003270*  SET THE RESTART SWITCH FROM IT.  PERFORMED REPEATEDLY BY
+003280*  HELL001-CHECK-RESTART SO THE LAST RECORD ON THE FILE WINS.
+003290*----------------------------------------------------------*
+003300 HELL001-READ-CHECKPOINT.
+003310     READ CHECKPOINT-FILE
+003320         AT END
+003330             MOVE 'Y' TO WS-CHKPT-EOF-SWITCH
+003340         NOT AT END
+003350             EVALUATE TRUE
+003360                 WHEN CKP-STEP-INIT-DONE
+003370                     MOVE 'I' TO WS-RESTART-SWITCH
+003380                 WHEN CKP-STEP-TRAN-DONE
+003390                     MOVE 'T' TO WS-RESTART-SWITCH
+003400                 WHEN CKP-STEP-HELP-DONE
+003410                     MOVE 'C' TO WS-RESTART-SWITCH
+003420                 WHEN OTHER
+003430                     MOVE 'N' TO WS-RESTART-SWITCH
+003440             END-EVALUATE
+003450     END-READ.
+003460*----------------------------------------------------------*
+003470*  HELL001-READ-CONFIG - LOAD THE STARTUP BANNER FROM CONFIG-
+003480*  FILE SO OPS CAN CHANGE THE COMPANY NAME, COPYRIGHT YEAR OR
+003490*  BUILD TAG BY UPDATING THE CFGFILE DATASET INSTEAD OF
+003500*  FILING A PROGRAM CHANGE.  STATUS 35 (DATASET NOT ALLOCATED
+003510*  YET) AND AN EMPTY FILE BOTH FALL BACK TO THE DEFAULT BANNER
+003520*  ALREADY IN WORKING-STORAGE; ANY OTHER OPEN FAILURE IS
+003530*  DISPLAYED AS A WARNING BUT DOES NOT FAIL THE JOB - A BAD
+003540*  BANNER IS NOT WORTH ABENDING THE RUN OVER.
+003550*----------------------------------------------------------*
+003560 HELL001-READ-CONFIG.
+003570     OPEN INPUT CONFIG-FILE.
+003580     IF WS-CONFIG-OK
+003590         READ CONFIG-FILE
+003600             AT END
+003610                 DISPLAY 'HELL001-READ-CONFIG - CONFIG-FILE '
+003620                         'EMPTY, USING DEFAULT BANNER'
+003630             NOT AT END
+003640                 MOVE CFG-COMPANY-NAME   TO WS-CFG-COMPANY-NAME
+003650                 MOVE CFG-COPYRIGHT-YEAR TO WS-CFG-COPYRIGHT-YEAR
+003660                 MOVE CFG-BUILD-VERSION  TO WS-CFG-BUILD-VERSION
+003670         END-READ
+003680         CLOSE CONFIG-FILE
+003690     ELSE
+003700         IF NOT WS-CONFIG-NOT-FOUND
+003710             DISPLAY 'HELL001-READ-CONFIG - CONFIG-FILE OPEN '
+003720                     'FAILED, STATUS=' WS-CONFIG-STATUS
+003730                     ' - USING DEFAULT BANNER'
+003740         END-IF
+003750     END-IF.
+003760*----------------------------------------------------------*
+003770*  HELL001-CREDITOS - STARTUP BANNER AND JOB-START EVENT
+003780*----------------------------------------------------------*
+003790 HELL001-CREDITOS.
+003800     PERFORM HELL001-READ-CONFIG.
+003810     DISPLAY 'COPYRIGHT (C) ' WS-CFG-COPYRIGHT-YEAR ' '
+003820             WS-CFG-COMPANY-NAME ' ' WS-CFG-BUILD-VERSION.
+003830     MOVE WS-EVENTS-QUEUE  TO RMQ-QUEUE-NAME.
+003840     MOVE 'JOB-START'      TO RMQ-EVENT-TYPE.
+003850     MOVE SPACES           TO RMQ-REASON-TEXT.
+003860     PERFORM HELL001-PUBLISH-EVENT.
+003870     MOVE WS-JOB-NAME  TO AUD-STEP-NAME.
+003880     MOVE 'S'          TO AUD-EVENT-TYPE.
+003890     MOVE 'J'          TO AUD-EVENT-SOURCE.
+003900     MOVE SPACE        TO AUD-OUTCOME-CODE.
+003910     MOVE ZERO         TO AUD-RETURN-CODE.
+003920     MOVE ZERO         TO AUD-ELAPSED-TIME.
+003930     PERFORM HELL001-WRITE-AUDIT.
+003940     MOVE 'INIT-DONE' TO CKP-LAST-STEP.
+003950     PERFORM HELL001-WRITE-CHECKPOINT.
+003960*----------------------------------------------------------*
+003970*  HELL001-TRANSACTIONS - READ AND VALIDATE THE DAILY
+003980*  TRANSACTION FILE AHEAD OF HELL001-HELP.  STATUS 35 (FILE
+003990*  NOT ALLOCATED) ON TRANS-FILE IS THE ONLY CASE TREATED AS
+004000*  "NOTHING SCHEDULED TODAY, SKIP" - ANY OTHER TRANS-FILE OR
+004010*  REJECT-FILE OPEN FAILURE FAILS THE JOB INSTEAD OF LETTING
+004020*  AN UNVALIDATED BATCH FALL THROUGH TO HELL001-HELP LOOKING
+004030*  LIKE A CLEAN RUN.  TRAN-DONE IS ONLY CHECKPOINTED WHEN THE
+004040*  RETURN CODE IS STILL ZERO, SO A RESTART AFTER A FAILED
+004050*  VALIDATION PASS RE-ENTERS THIS PARAGRAPH INSTEAD OF BEING
+004060*  TREATED AS ALREADY COMPLETE.
+004070*----------------------------------------------------------*
+004080 HELL001-TRANSACTIONS.
+004090     MOVE ZERO TO WS-TRANS-ACCEPTED-COUNT.
+004100     MOVE ZERO TO WS-TRANS-REJECTED-COUNT.
+004110     MOVE 'N'  TO WS-TRANS-EOF-SWITCH.
+004120     OPEN INPUT TRANS-FILE.
+004130     IF WS-TRANS-OK
+004140         OPEN OUTPUT REJECT-FILE
+004150         IF WS-REJECT-OK
+004160             PERFORM HELL001-VALIDATE-TRAN
+004170                 UNTIL WS-TRANS-EOF-REACHED
+004180             CLOSE REJECT-FILE
+004190         ELSE
+004200             PERFORM HELL001-REJECT-ERROR
+004210         END-IF
+004220         CLOSE TRANS-FILE
+004230     ELSE
+004240         IF WS-TRANS-NOT-FOUND
+004250             DISPLAY 'HELL001-TRANSACTIONS - TRANS-FILE NOT '
+004260                     'SCHEDULED TODAY, SKIPPING VALIDATION PASS'
+004270         ELSE
+004280             PERFORM HELL001-TRANS-ERROR
+004290         END-IF
+004300     END-IF.
+004310     DISPLAY 'TRANSACTIONS ACCEPTED: ' WS-TRANS-ACCEPTED-COUNT
+004320             ' REJECTED: ' WS-TRANS-REJECTED-COUNT.
+004330     IF WS-PROGRAM-RETURN-CODE = ZERO
+004340         MOVE 'TRAN-DONE' TO CKP-LAST-STEP
+004350         PERFORM HELL001-WRITE-CHECKPOINT
+004360     END-IF.
+004370*----------------------------------------------------------*
+004380*  HELL001-TRANS-ERROR - TRANS-FILE COULD NOT BE OPENED FOR A
+004390*  REASON OTHER THAN "NOT SCHEDULED TODAY".  FAIL THE JOB
+004400*  RATHER THAN LET AN UNVALIDATED BATCH REACH HELL001-HELP.
+004410*----------------------------------------------------------*
+004420 HELL001-TRANS-ERROR.
+004430     DISPLAY 'ERROR - TRANS-FILE OPEN FAILED, STATUS='
+004440             WS-TRANS-STATUS ' - JOB WILL BE FLAGGED AS FAILED'.
+004450     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+004460     MOVE 'TRANSIN' TO AUD-STEP-NAME.
+004470     MOVE 'E'       TO AUD-EVENT-TYPE.
+004480     MOVE 'X'       TO AUD-EVENT-SOURCE.
+004490     MOVE 'F'       TO AUD-OUTCOME-CODE.
+004500     MOVE WS-PROGRAM-RETURN-CODE TO AUD-RETURN-CODE.
+004510     MOVE ZERO      TO AUD-ELAPSED-TIME.
+004520     PERFORM HELL001-WRITE-AUDIT.
+004530*----------------------------------------------------------*
+004540*  HELL001-REJECT-ERROR - REJECT-FILE COULD NOT BE OPENED.
+004550*  FAIL THE JOB RATHER THAN VALIDATE TRANSACTIONS WITH NO
+004560*  DEFINED HOME FOR THE RECORDS THAT FAIL VALIDATION.
+004570*----------------------------------------------------------*
+004580 HELL001-REJECT-ERROR.
+004590     DISPLAY 'ERROR - REJECT-FILE OPEN FAILED, STATUS='
+004600             WS-REJECT-STATUS ' - JOB WILL BE FLAGGED AS FAILED'.
+004610     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+004620     MOVE 'TRANREJ' TO AUD-STEP-NAME.
+004630     MOVE 'E'       TO AUD-EVENT-TYPE.
+004640     MOVE 'X'       TO AUD-EVENT-SOURCE.
+004650     MOVE 'F'       TO AUD-OUTCOME-CODE.
+004660     MOVE WS-PROGRAM-RETURN-CODE TO AUD-RETURN-CODE.
+004670     MOVE ZERO      TO AUD-ELAPSED-TIME.
+004680     PERFORM HELL001-WRITE-AUDIT.
+004690*----------------------------------------------------------*
+004700*  HELL001-VALIDATE-TRAN - READ AND VALIDATE ONE TRANSACTION
+004710*----------------------------------------------------------*
+004720 HELL001-VALIDATE-TRAN.
+004730     READ TRANS-FILE
+004740         AT END
+004750             MOVE 'Y' TO WS-TRANS-EOF-SWITCH
+004760         NOT AT END
+004770             PERFORM HELL001-CHECK-TRAN
+004780     END-READ.
+004790*----------------------------------------------------------*
+004800*  HELL001-CHECK-TRAN - VALIDATE REQUIRED CODES AND NUMERIC
+004810*  FIELDS; ROUTE FAILURES TO REJECT-FILE WITH A REASON CODE.
+004820*----------------------------------------------------------*
+004830 HELL001-CHECK-TRAN.
+004840     MOVE SPACES TO REJ-REASON-CODE.
+004850     EVALUATE TRUE
+004860         WHEN TRN-ACCOUNT-NUMBER = SPACES
+004870           OR TRN-ACCOUNT-NUMBER NOT NUMERIC
+004880             MOVE 'R001' TO REJ-REASON-CODE
+004890             MOVE 'INVALID/MISSING ACCT NUMBER'
+004900                 TO REJ-REASON-TEXT
+004910         WHEN TRN-TRANSACTION-CODE = SPACES
+004920             MOVE 'R002' TO REJ-REASON-CODE
+004930             MOVE 'MISSING TRANSACTION CODE'
+004940                 TO REJ-REASON-TEXT
+004950         WHEN TRN-AMOUNT NOT NUMERIC
+004960             MOVE 'R003' TO REJ-REASON-CODE
+004970             MOVE 'NON-NUMERIC TRANSACTION AMOUNT'
+004980                 TO REJ-REASON-TEXT
+004990         WHEN TRN-EFFECTIVE-DATE NOT NUMERIC
+005000             MOVE 'R004' TO REJ-REASON-CODE
+005010             MOVE 'NON-NUMERIC EFFECTIVE DATE'
+005020                 TO REJ-REASON-TEXT
+005030         WHEN OTHER
+005040             CONTINUE
+005050     END-EVALUATE.
+005060     IF REJ-REASON-CODE = SPACES
+005070         ADD 1 TO WS-TRANS-ACCEPTED-COUNT
+005080     ELSE
+005090         MOVE TRN-ACCOUNT-NUMBER   TO REJ-ACCOUNT-NUMBER
+005100         MOVE TRN-TRANSACTION-CODE TO REJ-TRANSACTION-CODE
+005110         MOVE TRN-AMOUNT           TO REJ-AMOUNT
+005120         MOVE TRN-EFFECTIVE-DATE   TO REJ-EFFECTIVE-DATE
+005130         WRITE REJECT-RECORD
+005140         ADD 1 TO WS-TRANS-REJECTED-COUNT
+005150     END-IF.
+005160*----------------------------------------------------------*
+005170*  HELL001-READ-DISPATCH-TABLE - LOAD DISPATCH-TABLE FROM
+005180*  DISPATCH-FILE SO OPS CAN ADD A NEW CALL TARGET BY UPDATING
+005190*  THE DSPFILE DATASET INSTEAD OF FILING A PROGRAM CHANGE.
+005200*  STATUS 35 (DATASET NOT ALLOCATED YET) OR AN EMPTY FILE
+005210*  FALLS BACK TO THE SINGLE BUILT-IN 'HELP' ENTRY; ANY OTHER
+005220*  OPEN FAILURE FAILS THE JOB, SINCE A BAD DISPATCH TABLE
+005230*  MEANS HELLO DOES NOT RELIABLY KNOW WHAT IT IS SUPPOSED TO
+005240*  CALL.
+005250*----------------------------------------------------------*
+005260 HELL001-READ-DISPATCH-TABLE.
+005270     MOVE ZERO TO DISPATCH-TABLE-COUNT.
+005280     MOVE 'N'  TO WS-DSPTBL-EOF-SWITCH.
+005290     OPEN INPUT DISPATCH-FILE.
+005300     IF WS-DSPTBL-OK
+005310         PERFORM HELL001-LOAD-DISPATCH-ENTRY
+005320             UNTIL WS-DSPTBL-EOF-REACHED
+005330                OR DISPATCH-TABLE-COUNT = 20
+005340         CLOSE DISPATCH-FILE
+005350         IF DISPATCH-TABLE-COUNT = ZERO
+005360             DISPLAY 'HELL001-READ-DISPATCH-TABLE - DSPFILE '
+005370                     'EMPTY, USING DEFAULT DISPATCH TABLE'
+005380             PERFORM HELL001-DEFAULT-DISPATCH-TABLE
+005390         ELSE
+005400             IF NOT WS-DSPTBL-EOF-REACHED
+005410                 PERFORM HELL001-DSPTBL-OVERFLOW
+005420             END-IF
+005430         END-IF
+005440     ELSE
+005450         IF WS-DSPTBL-NOT-FOUND
+005460             DISPLAY 'HELL001-READ-DISPATCH-TABLE - DSPFILE NOT '
+005470                     'ALLOCATED, USING DEFAULT DISPATCH TABLE'
+005480             PERFORM HELL001-DEFAULT-DISPATCH-TABLE
+005490         ELSE
+005500             PERFORM HELL001-DSPTBL-ERROR
+005510         END-IF
+005520     END-IF.
+005530*----------------------------------------------------------*
+005540*  HELL001-LOAD-DISPATCH-ENTRY - READ ONE DISPATCH-FILE
+005550*  RECORD AND APPEND IT TO DISPATCH-TABLE.  PERFORMED
+005560*  REPEATEDLY BY HELL001-READ-DISPATCH-TABLE.
+005570*----------------------------------------------------------*
+005580 HELL001-LOAD-DISPATCH-ENTRY.
+005590     READ DISPATCH-FILE
+005600         AT END
+005610             MOVE 'Y' TO WS-DSPTBL-EOF-SWITCH
+005620         NOT AT END
+005630             ADD 1 TO DISPATCH-TABLE-COUNT
+005640             MOVE DSR-FUNCTION-CODE
+005650                 TO DSP-FUNCTION-CODE(DISPATCH-TABLE-COUNT)
+005660             MOVE DSR-SUBPROGRAM-NAME
+005670                 TO DSP-SUBPROGRAM-NAME(DISPATCH-TABLE-COUNT)
+005680             MOVE DSR-ACTIVE-SWITCH
+005690                 TO DSP-ACTIVE-SWITCH(DISPATCH-TABLE-COUNT)
+005700     END-READ.
+005710*----------------------------------------------------------*
+005720*  HELL001-DEFAULT-DISPATCH-TABLE - BUILT-IN SINGLE-ENTRY
+005730*  DISPATCH TABLE USED UNTIL OPERATIONS STANDS UP DSPFILE.
+005740*----------------------------------------------------------*
+005750 HELL001-DEFAULT-DISPATCH-TABLE.
+005760     MOVE 1      TO DISPATCH-TABLE-COUNT.
+005770     MOVE 'HELP' TO DSP-FUNCTION-CODE(1).
+005780     MOVE 'HELP' TO DSP-SUBPROGRAM-NAME(1).
+005790     MOVE 'Y'    TO DSP-ACTIVE-SWITCH(1).
+005800*----------------------------------------------------------*
+005810*  HELL001-DSPTBL-ERROR - DISPATCH-FILE COULD NOT BE OPENED
+005820*  FOR A REASON OTHER THAN "DOES NOT EXIST YET".  FAIL THE
+005830*  JOB RATHER THAN DISPATCH AGAINST AN UNRELIABLE TABLE.
+005840*----------------------------------------------------------*
+005850 HELL001-DSPTBL-ERROR.
+005860     DISPLAY 'ERROR - DSPFILE OPEN FAILED, STATUS='
+005870             WS-DSPTBL-STATUS ' - JOB WILL BE FLAGGED AS FAILED'.
+005880     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+005890     MOVE ZERO TO DISPATCH-TABLE-COUNT.
+005900*----------------------------------------------------------*
+005910*  HELL001-DSPTBL-OVERFLOW - THE LOAD LOOP STOPPED AT THE
+005920*  DISPATCH-TABLE OCCURS MAXIMUM OF 20 ENTRIES WITHOUT
+005930*  REACHING END OF FILE - DSPFILE HAS AT LEAST ONE MORE
+005940*  RECORD THAN THE TABLE CAN HOLD.  FAIL THE JOB RATHER
+005950*  THAN SILENTLY DISPATCH AGAINST A TABLE THAT DROPPED
+005960*  ENTRIES OPERATIONS ADDED.
+005970*----------------------------------------------------------*
+005980 HELL001-DSPTBL-OVERFLOW.
+005990     DISPLAY 'ERROR - DSPFILE HAS MORE THAN 20 DISPATCH '
+006000             'ENTRIES - ENTRIES PAST 20 WERE NOT LOADED'.
+006010     DISPLAY 'ERROR - JOB WILL BE FLAGGED AS FAILED'.
+006020     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+006030*----------------------------------------------------------*
+006040*  HELL001-HELP - INVOKE THE HELP SUBPROGRAM.  HELP-DONE IS
+006050*  ONLY CHECKPOINTED WHEN THE WHOLE DISPATCH PASS SUCCEEDED -
+006060*  IF A DISPATCH-TABLE ENTRY FAILED, HELL001-HELP-ERROR HAS
+006070*  ALREADY FORCED WS-PROGRAM-RETURN-CODE NON-ZERO, AND THE
+006080*  CHECKPOINT IS LEFT AT TRAN-DONE SO A RESTART RE-ENTERS
+006090*  HELL001-HELP INSTEAD OF SKIPPING IT AS ALREADY COMPLETE.
+006100*----------------------------------------------------------*
+006110 HELL001-HELP.
+006120     PERFORM HELL001-DISPATCH-ENTRY
+006130         VARYING DSP-IDX FROM 1 BY 1
+006140         UNTIL DSP-IDX > DISPATCH-TABLE-COUNT.
+006150     IF WS-PROGRAM-RETURN-CODE = ZERO
+006160         MOVE 'HELP-DONE' TO CKP-LAST-STEP
+006170         PERFORM HELL001-WRITE-CHECKPOINT
+006180     END-IF.
+006190*----------------------------------------------------------*
+006200*  HELL001-DISPATCH-ENTRY - CALL ONE ACTIVE DISPATCH-TABLE
+006210*  ENTRY (DSP-IDX) AND AUDIT THE RESULT.  AN ENTRY ONLY FIRES
+006220*  WHEN IT IS BOTH KEYED (DSP-FUNCTION-CODE POPULATED) AND
+006230*  SWITCHED ON (DSP-ENTRY-ACTIVE) - A BLANK FUNCTION CODE
+006240*  LEAVES AN OCCURRENCE INACTIVE EVEN IF THE SWITCH BYTE WAS
+006250*  MIS-SET, SO OPS CANNOT ACCIDENTALLY FIRE AN UNKEYED ROW.
+006260*  A NON-ZERO RETURN CODE FROM ANY ENTRY FAILS THE JOB.  THE
+006270*  AUDIT RECORD'S AUD-EVENT-SOURCE IS 'V' FOR A VALIDATE-ONLY
+006280*  DRY RUN AND 'D' FOR A LIVE CALL, SO HELPRPT'S TREND COUNTS
+006290*  CAN TELL A DRY RUN FROM AN ACTUAL INVOCATION.
+006300*----------------------------------------------------------*
+006310 HELL001-DISPATCH-ENTRY.
+006320     IF DSP-FUNCTION-CODE(DSP-IDX) NOT = SPACES
+006330         AND DSP-ENTRY-ACTIVE(DSP-IDX)
+006340         IF WS-RUN-MODE-VALIDATE
+006350             PERFORM HELL001-VALIDATE-HELP
+006360             MOVE 'V' TO AUD-EVENT-SOURCE
+006370         ELSE
+006380             PERFORM HELL001-CALL-HELP-LIVE
+006390             MOVE 'D' TO AUD-EVENT-SOURCE
+006400         END-IF
+006410         DISPLAY 'DISPATCH FUNCTION ' DSP-FUNCTION-CODE(DSP-IDX)
+006420             ' -> ' DSP-SUBPROGRAM-NAME(DSP-IDX)
+006430             ' RC=' WS-HELP-RETURN-CODE
+006440         MOVE DSP-SUBPROGRAM-NAME(DSP-IDX) TO AUD-STEP-NAME
+006450         MOVE 'E'          TO AUD-EVENT-TYPE
+006460         MOVE WS-HELP-RETURN-CODE TO AUD-RETURN-CODE
+006470         MOVE WS-HELP-ELAPSED-TIME TO AUD-ELAPSED-TIME
+006480         IF WS-HELP-RETURN-CODE NOT = ZERO
+006490             MOVE 'F' TO AUD-OUTCOME-CODE
+006500             PERFORM HELL001-WRITE-AUDIT
+006510             PERFORM HELL001-HELP-ERROR
+006520         ELSE
+006530             MOVE 'S' TO AUD-OUTCOME-CODE
+006540             PERFORM HELL001-WRITE-AUDIT
+006550         END-IF
+006560     END-IF.
+006570*----------------------------------------------------------*
+006580*  HELL001-CALL-HELP-LIVE - NORMAL MODE: ACTUALLY INVOKE THE
+006590*  DSP-IDX SUBPROGRAM AND TIME THE CALL.  IF THE CALL SPANS
+006600*  MIDNIGHT THE END-OF-DAY HUNDREDTHS COUNT IS LOWER THAN THE
+006610*  START-OF-DAY COUNT, SO A NEGATIVE RESULT IS CORRECTED BY
+006620*  ADDING BACK A FULL DAY (8,640,000 HUNDREDTHS) RATHER THAN
+006630*  LETTING A NEGATIVE ELAPSED TIME REACH THE AUDIT TRAIL.
+006640*----------------------------------------------------------*
+006650 HELL001-CALL-HELP-LIVE.
+006660     DISPLAY 'CALLING ' DSP-SUBPROGRAM-NAME(DSP-IDX) '...'.
+006670     ACCEPT WS-HELP-START-TIME FROM TIME.
+006680     CALL DSP-SUBPROGRAM-NAME(DSP-IDX).
+006690     MOVE RETURN-CODE TO WS-HELP-RETURN-CODE.
+006700     ACCEPT WS-HELP-END-TIME FROM TIME.
+006710     MOVE WS-HELP-START-TIME TO WS-TIME-RAW.
+006720     PERFORM HELL001-TIME-TO-HUNDREDTHS.
+006730     MOVE WS-TIME-HUNDREDTHS TO WS-HELP-START-HUNDREDTHS.
+006740     MOVE WS-HELP-END-TIME TO WS-TIME-RAW.
+006750     PERFORM HELL001-TIME-TO-HUNDREDTHS.
+006760     MOVE WS-TIME-HUNDREDTHS TO WS-HELP-END-HUNDREDTHS.
+006770     COMPUTE WS-HELP-ELAPSED-TIME =
+006780             WS-HELP-END-HUNDREDTHS - WS-HELP-START-HUNDREDTHS.
+006790     IF WS-HELP-ELAPSED-TIME < ZERO
+006800         ADD 8640000 TO WS-HELP-ELAPSED-TIME
+006810     END-IF.
+006820*----------------------------------------------------------*
+006830*  HELL001-TIME-TO-HUNDREDTHS - CONVERT THE HHMMSSTT VALUE
+006840*  IN WS-TIME-RAW INTO A LINEAR COUNT OF HUNDREDTHS OF A
+006850*  SECOND SINCE MIDNIGHT IN WS-TIME-HUNDREDTHS, SINCE THE
+006860*  MINUTE/SECOND FIELDS ARE BASE-60 AND CANNOT BE SUBTRACTED
+006870*  LIKE ORDINARY PACKED NUMBERS.
+006880*----------------------------------------------------------*
+006890 HELL001-TIME-TO-HUNDREDTHS.
+006900     COMPUTE WS-TIME-HUNDREDTHS =
+006910             ((WS-TIME-HH * 60 + WS-TIME-MM) * 60 + WS-TIME-SS)
+006920                 * 100 + WS-TIME-TT.
+006930*----------------------------------------------------------*
+006940*  HELL001-VALIDATE-HELP - VALIDATE-ONLY MODE.  COBOL HAS NO
+006950*  LOAD-ONLY VERB, SO THE CALL BELOW TRANSFERS CONTROL TO
+006960*  DSP-IDX THE SAME AS HELL001-CALL-HELP-LIVE DOES - THIS IS
+006970*  NOT A SIDE-EFFECT-FREE DRY RUN.  WHAT IT DOES GUARANTEE IS
+006980*  THAT A SUBPROGRAM MISSING FROM STEPLIB/LOADLIB IS CAUGHT
+006990*  HERE (ON EXCEPTION) INSTEAD OF DURING A LIVE PRODUCTION
+007000*  INVOCATION.  DO NOT POINT A DSPFILE ENTRY WITH PRODUCTION
+007010*  SIDE EFFECTS (DATASET UPDATES, QUEUE PUBLISHES, ETC.) AT A
+007020*  VALIDATE-ONLY RUN AND EXPECT THOSE SIDE EFFECTS TO BE
+007030*  SUPPRESSED - SEE THE PARM='VALIDATE-ONLY' NOTE IN THE EXEC
+007040*  JCL.
+007050*----------------------------------------------------------*
+007060 HELL001-VALIDATE-HELP.
+007070     DISPLAY 'VALIDATE-ONLY - CONFIRMING '
+007080             DSP-SUBPROGRAM-NAME(DSP-IDX)
+007090             ' IS LOADABLE (TARGET STILL EXECUTES)'.
+007100     MOVE ZERO TO WS-HELP-ELAPSED-TIME.
+007110     CALL DSP-SUBPROGRAM-NAME(DSP-IDX)
+007120         ON EXCEPTION
+007130             DISPLAY 'ERROR - '
+007140                     DSP-SUBPROGRAM-NAME(DSP-IDX)
+007150                     ' NOT LOADABLE'
+007160             MOVE 16 TO WS-HELP-RETURN-CODE
+007170         NOT ON EXCEPTION
+007180             DISPLAY DSP-SUBPROGRAM-NAME(DSP-IDX)
+007190                     ' LOADED SUCCESSFULLY'
+007200             MOVE ZERO TO WS-HELP-RETURN-CODE
+007210     END-CALL.
+007220*----------------------------------------------------------*
+007230*  HELL001-HELP-ERROR - HELP RETURNED A NON-ZERO RETURN CODE.
+007240*  LOG IT AND FORCE HELLO'S OWN RETURN CODE NON-ZERO SO THE
+007250*  SCHEDULER FLAGS THIS JOB AS FAILED.
+007260*----------------------------------------------------------*
+007270 HELL001-HELP-ERROR.
+007280     DISPLAY 'ERROR - HELP RETURNED RC=' WS-HELP-RETURN-CODE
+007290             ' - JOB WILL BE FLAGGED AS FAILED'.
+007300     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+007310*----------------------------------------------------------*
+007320*  HELL001-WRITE-CHECKPOINT - APPEND A RECORD SHOWING THE
+007330*  CURRENT STEP HAS COMPLETED SO A FUTURE RESTART CAN SKIP
+007340*  AHEAD TO IT.  CHECKPOINT-FILE IS OPENED EXTEND (NOT
+007350*  OUTPUT) SO EARLIER CHECKPOINTS IN THIS RUN ARE NOT LOST -
+007360*  HELL001-CHECK-RESTART ALWAYS TAKES THE LAST RECORD.  OPEN
+007370*  OUTPUT IS ONLY TRIED WHEN STATUS 35 SAYS THE FILE DOES NOT
+007380*  EXIST YET - ANY OTHER OPEN FAILURE IS TREATED AS A HARD
+007390*  ERROR SO A TRANSIENT PROBLEM CANNOT SILENTLY TRUNCATE THE
+007400*  RESTART LOG.
+007410*----------------------------------------------------------*
+007420 HELL001-WRITE-CHECKPOINT.
+007430     MOVE WS-JOB-NAME TO CKP-JOB-NAME.
+007440     ACCEPT CKP-RUN-DATE FROM DATE YYYYMMDD.
+007450     ACCEPT CKP-RUN-TIME FROM TIME.
+007460     OPEN EXTEND CHECKPOINT-FILE.
+007470     IF NOT WS-CHKPT-OK AND WS-CHKPT-NOT-FOUND
+007480         OPEN OUTPUT CHECKPOINT-FILE
+007490     END-IF.
+007500     IF WS-CHKPT-OK
+007510         WRITE CHECKPOINT-RECORD
+007520         CLOSE CHECKPOINT-FILE
+007530     ELSE
+007540         PERFORM HELL001-CHKPT-ERROR
+007550     END-IF.
+007560*----------------------------------------------------------*
+007570*  HELL001-CHKPT-ERROR - CHECKPOINT-FILE COULD NOT BE OPENED
+007580*  FOR A REASON OTHER THAN "DOES NOT EXIST YET".  FAIL THE
+007590*  JOB RATHER THAN RISK AN UNRELIABLE RESTART POINT.
+007600*----------------------------------------------------------*
+007610 HELL001-CHKPT-ERROR.
+007620     DISPLAY 'ERROR - CHECKPOINT-FILE OPEN FAILED, STATUS='
+007630             WS-CHKPT-STATUS ' - JOB WILL BE FLAGGED AS FAILED'.
+007640     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+007650*----------------------------------------------------------*
+007660*  HELL001-WRITE-AUDIT - APPEND ONE RECORD TO AUDIT-FILE.
+007670*  THE CALLER SETS AUD-STEP-NAME, AUD-EVENT-TYPE,
+007680*  AUD-EVENT-SOURCE, AUD-OUTCOME-CODE AND AUD-RETURN-CODE
+007690*  BEFORE PERFORMING.  AS WITH HELL001-WRITE-CHECKPOINT, OPEN
+007700*  OUTPUT IS ONLY TRIED ON STATUS 35 - ANY OTHER OPEN FAILURE
+007710*  IS A HARD ERROR SO A TRANSIENT PROBLEM CANNOT TRUNCATE THE
+007720*  AUDIT TRAIL RELIED ON FOR THE MONTHLY RECONCILIATION.
+007730*----------------------------------------------------------*
+007740 HELL001-WRITE-AUDIT.
+007750     MOVE WS-JOB-NAME     TO AUD-JOB-ID.
+007760     MOVE WS-OPERATOR-ID  TO AUD-OPERATOR-ID.
+007770     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+007780     ACCEPT AUD-RUN-TIME FROM TIME.
+007790     OPEN EXTEND AUDIT-FILE.
+007800     IF NOT WS-AUDIT-OK AND WS-AUDIT-NOT-FOUND
+007810         OPEN OUTPUT AUDIT-FILE
+007820     END-IF.
+007830     IF WS-AUDIT-OK
+007840         WRITE AUDIT-RECORD
+007850         CLOSE AUDIT-FILE
+007860     ELSE
+007870         PERFORM HELL001-AUDIT-ERROR
+007880     END-IF.
+007890*----------------------------------------------------------*
+007900*  HELL001-AUDIT-ERROR - AUDIT-FILE COULD NOT BE OPENED FOR A
+007910*  REASON OTHER THAN "DOES NOT EXIST YET".  FAIL THE JOB
+007920*  RATHER THAN SILENTLY LOSE AN AUDIT RECORD.
+007930*----------------------------------------------------------*
+007940 HELL001-AUDIT-ERROR.
+007950     DISPLAY 'ERROR - AUDIT-FILE OPEN FAILED, STATUS='
+007960             WS-AUDIT-STATUS ' - JOB WILL BE FLAGGED AS FAILED'.
+007970     MOVE 16 TO WS-PROGRAM-RETURN-CODE.
+007980*----------------------------------------------------------*
+007990*  HELL001-TERMINATE - JOB-END EVENT AND PROGRAM EXIT
+008000*----------------------------------------------------------*
+008010 HELL001-TERMINATE.
+008020     MOVE WS-EVENTS-QUEUE  TO RMQ-QUEUE-NAME.
+008030     MOVE 'JOB-END'        TO RMQ-EVENT-TYPE.
+008040     MOVE SPACES           TO RMQ-REASON-TEXT.
+008050     PERFORM HELL001-PUBLISH-EVENT.
+008060     MOVE WS-JOB-NAME  TO AUD-STEP-NAME.
+008070     MOVE 'E'          TO AUD-EVENT-TYPE.
+008080     MOVE 'J'          TO AUD-EVENT-SOURCE.
+008090     MOVE WS-PROGRAM-RETURN-CODE TO AUD-RETURN-CODE.
+008100     MOVE ZERO         TO AUD-ELAPSED-TIME.
+008110     IF WS-PROGRAM-RETURN-CODE = ZERO
+008120         MOVE 'S' TO AUD-OUTCOME-CODE
+008130     ELSE
+008140         MOVE 'F' TO AUD-OUTCOME-CODE
+008150     END-IF.
+008160     PERFORM HELL001-WRITE-AUDIT.
+008170     IF WS-PROGRAM-RETURN-CODE = ZERO
+008180         PERFORM HELL001-CLEAR-CHECKPOINT
+008190     ELSE
+008200         PERFORM HELL001-PUBLISH-DEADLETTER
+008210     END-IF.
+008220     DISPLAY 'TERMINATING PROGRAM'.
+008230     MOVE WS-PROGRAM-RETURN-CODE TO RETURN-CODE.
+008240*----------------------------------------------------------*
+008250*  HELL001-CLEAR-CHECKPOINT - A SUCCESSFUL RUN NEEDS NO
+008260*  RESTART POINT, SO A CLEARED MARKER IS APPENDED FOR
+008270*  TOMORROW'S HELL001-CHECK-RESTART TO FIND AS THE LAST
+008280*  RECORD ON THE FILE.
+008290*----------------------------------------------------------*
+008300 HELL001-CLEAR-CHECKPOINT.
+008310     MOVE 'CLEARED' TO CKP-LAST-STEP.
+008320     PERFORM HELL001-WRITE-CHECKPOINT.
+008330*----------------------------------------------------------*
+008340*  HELL001-PUBLISH-EVENT - PUBLISH ONE MESSAGE TO THE RABBIT-
+008350*  MQ QUEUE VIA THE RMQPUB01 BRIDGE SUBPROGRAM.  THE CALLER
+008360*  SETS RMQ-QUEUE-NAME, RMQ-EVENT-TYPE AND RMQ-REASON-TEXT
+008370*  BEFORE PERFORMING THIS PARAGRAPH.
+008380*----------------------------------------------------------*
+008390 HELL001-PUBLISH-EVENT.
+008400     MOVE WS-JOB-NAME            TO RMQ-JOB-NAME.
+008410     MOVE WS-JOB-NAME            TO RMQ-JOB-ID.
+008420     ACCEPT RMQ-EVENT-DATE FROM DATE YYYYMMDD.
+008430     ACCEPT RMQ-EVENT-TIME FROM TIME.
+008440     MOVE WS-PROGRAM-RETURN-CODE TO RMQ-RETURN-CODE.
+008450     CALL 'RMQPUB01' USING RMQ-MESSAGE-AREA RMQ-STATUS-CODE.
+008460*----------------------------------------------------------*
+008470*  HELL001-PUBLISH-DEADLETTER - THE JOB IS ENDING WITH A
+008480*  NON-ZERO RETURN CODE.  NOTIFY THE batch.job.deadletter
+008490*  QUEUE SO DOWNSTREAM MONITORING CAN ALERT OPERATIONS
+008500*  WITHOUT WAITING ON THE SYSOUT/SYSUDUMP TO BE REVIEWED.
+008510*----------------------------------------------------------*
+008520 HELL001-PUBLISH-DEADLETTER.
+008530     MOVE WS-DEADLETTER-QUEUE    TO RMQ-QUEUE-NAME.
+008540     MOVE 'DEADLETTER'           TO RMQ-EVENT-TYPE.
+008550     MOVE 'HELLO ENDED WITH RC NOT ZERO - SEE AUDIT-FILE'
+008560             TO RMQ-REASON-TEXT.
+008570     PERFORM HELL001-PUBLISH-EVENT.
