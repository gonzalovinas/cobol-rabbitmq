@@ -0,0 +1,270 @@
+000100*----------------------------------------------------------*
+000110 IDENTIFICATION DIVISION.
+000120 PROGRAM-ID.     HELPRPT.
+000130 AUTHOR.         BATCH-SYSTEMS-GROUP.
+000140 INSTALLATION.   ACME FINANCIAL SERVICES INC.
+000150 DATE-WRITTEN.   2026-08-08.
+000160 DATE-COMPILED.
+000170*----------------------------------------------------------*
+000180*  MODIFICATION HISTORY
+000190*  ------------------------------------------------------
+000200*  2026-08-08  JCV  ORIGINAL VERSION - SUMMARIZES HELP
+000210*                   SUBPROGRAM INVOCATIONS FROM AUDIT-FILE
+000220*                   (INVOCATION COUNTS, ELAPSED-TIME STATS
+000230*                   AND FAILURE COUNTS) FOR TREND REPORTING.
+000240*  2026-08-08  JCV  STOPPED HARDCODING THE 'HELP' STEP NAME
+000250*                   IN THE TREND FILTER SO NEW HELL001-HELP
+000260*                   DISPATCH-TABLE ENTRIES ARE PICKED UP.
+000270*  2026-08-09  JCV  ACCEPT AN OPTIONAL RUN-DATE-RANGE PARM SO
+000280*                   THE REPORT CAN BE SCOPED TO A SINGLE DAY
+000290*                   (PARM='TODAY' OR AN EXPLICIT YYYYMMDD) OR
+000300*                   A WEEK (PARM='YYYYMMDD-YYYYMMDD') INSTEAD
+000310*                   OF ALWAYS TOTALLING THE WHOLE AUDIT-FILE.
+000320*                   NO PARM STILL GIVES THE ORIGINAL ALL-TIME
+000330*                   CUMULATIVE TOTALS, NOW CALLED OUT ON THE
+000340*                   REPORT HEADING SO THE SCOPE IS EXPLICIT.
+000350*                   ALSO CORRECTED THE SUMMARY-LINE FILLER
+000360*                   WIDTHS, WHICH DID NOT SUM TO REPORT-LINE'S
+000370*                   80 BYTES AND WERE SILENTLY TRUNCATING ON
+000380*                   WRITE.
+000381*  2026-08-09  JCV  THE TREND FILTER COMPARED AUD-STEP-NAME TO
+000382*                   HELLO'S OWN JOB NAME TO TELL A JOB-LEVEL
+000383*                   EVENT FROM A DISPATCH-TABLE CALL, BUT THE
+000384*                   SAME SHAPE OF RECORD IS NOW ALSO WRITTEN BY
+000385*                   HELLO'S FILE-OPEN ERROR PARAGRAPHS AND BY
+000386*                   VALIDATE-ONLY DRY RUNS, BOTH OF WHICH WERE
+000387*                   BEING MISCOUNTED AS REAL INVOCATIONS.  NOW
+000388*                   FILTERS ON THE NEW AUD-EVENT-SOURCE FIELD
+000389*                   (AUD-SOURCE-DISPATCH) INSTEAD, WHICH ONLY
+000390*                   HELL001-DISPATCH-ENTRY SETS ON A LIVE CALL.
+000391*----------------------------------------------------------*
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AUDIT-FILE          ASSIGN TO AUDITF
+000440                                ORGANIZATION IS SEQUENTIAL
+000450                                FILE STATUS IS WS-AUDIT-STATUS.
+000460     SELECT REPORT-FILE         ASSIGN TO HELPRPT
+000470                                ORGANIZATION IS SEQUENTIAL
+000480                                FILE STATUS IS WS-REPORT-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  AUDIT-FILE
+000520     RECORDING MODE IS F.
+000530 COPY AUDTREC1.
+000540 FD  REPORT-FILE
+000550     RECORDING MODE IS F.
+000560 01  REPORT-LINE                     PIC X(80).
+000570 WORKING-STORAGE SECTION.
+000580*----------------------------------------------------------*
+000590*  FILE STATUS AND END-OF-FILE CONTROL
+000600*----------------------------------------------------------*
+000610 01  WS-AUDIT-STATUS                 PIC X(02) VALUE '00'.
+000620     88  WS-AUDIT-OK                 VALUE '00'.
+000630 01  WS-REPORT-STATUS                PIC X(02) VALUE '00'.
+000640 01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+000650     88  WS-EOF                      VALUE 'Y'.
+000730*----------------------------------------------------------*
+000740*  REPORT DATE-RANGE SCOPE, SET FROM THE EXEC JCL PARM BY
+000750*  HRPT001-GET-RUN-MODE.  WS-FILTER-ALL (THE DEFAULT WITH NO
+000760*  PARM) TOTALS THE WHOLE AUDIT-FILE; WS-FILTER-RANGE LIMITS
+000770*  HRPT001-PROCESS-AUDIT TO AUD-RUN-DATE VALUES BETWEEN
+000780*  WS-FILTER-FROM-DATE AND WS-FILTER-TO-DATE INCLUSIVE.
+000790*----------------------------------------------------------*
+000800 01  WS-FILTER-SWITCH                PIC X(01) VALUE 'A'.
+000810     88  WS-FILTER-ALL               VALUE 'A'.
+000820     88  WS-FILTER-RANGE             VALUE 'R'.
+000830 01  WS-FILTER-FROM-DATE             PIC 9(08) VALUE ZERO.
+000840 01  WS-FILTER-TO-DATE               PIC 9(08) VALUE ZERO.
+000850 01  WS-SCOPE-TEXT                   PIC X(30) VALUE SPACES.
+000860*----------------------------------------------------------*
+000870*  ACCUMULATORS FOR THE HELP SUBPROGRAM TREND SUMMARY
+000880*----------------------------------------------------------*
+000890 01  WS-INVOCATION-COUNT             PIC 9(07) COMP VALUE ZERO.
+000900 01  WS-SUCCESS-COUNT                PIC 9(07) COMP VALUE ZERO.
+000910 01  WS-FAILURE-COUNT                PIC 9(07) COMP VALUE ZERO.
+000920 01  WS-ELAPSED-TOTAL                PIC S9(09) COMP VALUE ZERO.
+000930 01  WS-ELAPSED-AVERAGE              PIC S9(09) COMP VALUE ZERO.
+000940*----------------------------------------------------------*
+000950*  REPORT HEADING AND DETAIL LINES
+000960*----------------------------------------------------------*
+000970 01  WS-HEADING-1.
+000980     05  FILLER                      PIC X(20) VALUE
+000990         'HELPRPT - HELP '.
+001000     05  FILLER                      PIC X(40) VALUE
+001010         'SUBPROGRAM INVOCATION TREND REPORT'.
+001020     05  FILLER                      PIC X(20) VALUE SPACES.
+001030 01  WS-HEADING-2.
+001040     05  FILLER                      PIC X(10) VALUE 'RUN DATE:'.
+001050     05  WH2-RUN-DATE                PIC 9(08).
+001060     05  FILLER                      PIC X(62) VALUE SPACES.
+001070 01  WS-HEADING-3.
+001080     05  FILLER                      PIC X(10) VALUE 'SCOPE:'.
+001090     05  WH3-SCOPE-TEXT              PIC X(30).
+001100     05  FILLER                      PIC X(40) VALUE SPACES.
+001110 01  WS-DETAIL-LINE.
+001120     05  FILLER                      PIC X(02) VALUE SPACES.
+001130     05  WD-RUN-DATE                 PIC 9(08).
+001140     05  FILLER                      PIC X(02) VALUE SPACES.
+001150     05  WD-RUN-TIME                 PIC 9(08).
+001160     05  FILLER                      PIC X(02) VALUE SPACES.
+001170     05  WD-JOB-ID                   PIC X(08).
+001180     05  FILLER                      PIC X(02) VALUE SPACES.
+001190     05  WD-OUTCOME                  PIC X(01).
+001200     05  FILLER                      PIC X(02) VALUE SPACES.
+001210     05  WD-RETURN-CODE              PIC ---9.
+001220     05  FILLER                      PIC X(02) VALUE SPACES.
+001230     05  WD-ELAPSED-TIME             PIC ---,---9.
+001240     05  FILLER                      PIC X(20) VALUE SPACES.
+001250 01  WS-SUMMARY-LINE-1.
+001260     05  FILLER                      PIC X(22) VALUE
+001270         'TOTAL INVOCATIONS.....'.
+001280     05  WS1-INVOCATIONS             PIC ZZZ,ZZZ,ZZ9.
+001290     05  FILLER                      PIC X(47) VALUE SPACES.
+001300 01  WS-SUMMARY-LINE-2.
+001310     05  FILLER                      PIC X(22) VALUE
+001320         'SUCCESSFUL...........'.
+001330     05  WS2-SUCCESS                 PIC ZZZ,ZZZ,ZZ9.
+001340     05  FILLER                      PIC X(08) VALUE '  FAILED'.
+001350     05  WS2-FAILURE                 PIC ZZZ,ZZZ,ZZ9.
+001360     05  FILLER                      PIC X(28) VALUE SPACES.
+001370 01  WS-SUMMARY-LINE-3.
+001380     05  FILLER                      PIC X(22) VALUE
+001390         'AVG ELAPSED TIME......'.
+001400     05  WS3-AVG-ELAPSED             PIC ---,---9.
+001410     05  FILLER                      PIC X(50) VALUE SPACES.
+001420 LINKAGE SECTION.
+001430 01  LK-PARM-AREA.
+001440     05  LK-PARM-LENGTH              PIC S9(04) COMP.
+001450     05  LK-PARM-TEXT                PIC X(20).
+001460 PROCEDURE DIVISION USING LK-PARM-AREA.
+001470*----------------------------------------------------------*
+001480*  HRPT001-MAINLINE - PROGRAM ENTRY POINT
+001490*----------------------------------------------------------*
+001500 HRPT001-MAINLINE.
+001510     PERFORM HRPT001-GET-RUN-MODE.
+001520     PERFORM HRPT001-INITIALIZE.
+001530     PERFORM HRPT001-PROCESS-AUDIT UNTIL WS-EOF.
+001540     PERFORM HRPT001-TERMINATE.
+001550     STOP RUN.
+001560*----------------------------------------------------------*
+001570*  HRPT001-GET-RUN-MODE - DECODE THE EXEC JCL PARM INTO A
+001580*  RUN-DATE SCOPE.  PARM='TODAY' SCOPES TO TODAY'S DATE (A
+001590*  DAILY REPORT); AN 8-DIGIT PARM SCOPES TO THAT ONE DATE;
+001600*  A 'YYYYMMDD-YYYYMMDD' PARM SCOPES TO THAT RANGE (A WEEKLY
+001610*  REPORT); NO PARM (OR ANYTHING ELSE UNRECOGNIZED) LEAVES
+001620*  THE REPORT AT ITS ORIGINAL ALL-TIME CUMULATIVE TOTALS.
+001630*----------------------------------------------------------*
+001640 HRPT001-GET-RUN-MODE.
+001650     MOVE 'A' TO WS-FILTER-SWITCH.
+001660     MOVE ZERO TO WS-FILTER-FROM-DATE.
+001670     MOVE ZERO TO WS-FILTER-TO-DATE.
+001680     IF LK-PARM-LENGTH > ZERO
+001690         IF LK-PARM-TEXT(1:5) = 'TODAY'
+001700             ACCEPT WS-FILTER-FROM-DATE FROM DATE YYYYMMDD
+001710             MOVE WS-FILTER-FROM-DATE TO WS-FILTER-TO-DATE
+001720             MOVE 'R' TO WS-FILTER-SWITCH
+001730         ELSE
+001740             IF LK-PARM-LENGTH = 8
+001750                 MOVE LK-PARM-TEXT(1:8) TO WS-FILTER-FROM-DATE
+001760                 MOVE LK-PARM-TEXT(1:8) TO WS-FILTER-TO-DATE
+001770                 MOVE 'R' TO WS-FILTER-SWITCH
+001780             ELSE
+001790               IF LK-PARM-LENGTH = 17
+001800                   AND LK-PARM-TEXT(9:1) = '-'
+001810                 MOVE LK-PARM-TEXT(1:8)  TO WS-FILTER-FROM-DATE
+001820                 MOVE LK-PARM-TEXT(10:8) TO WS-FILTER-TO-DATE
+001830                 MOVE 'R' TO WS-FILTER-SWITCH
+001840               END-IF
+001850             END-IF
+001860         END-IF
+001870     END-IF.
+001880     IF WS-FILTER-RANGE
+001890         STRING WS-FILTER-FROM-DATE DELIMITED BY SIZE
+001900                '-'                 DELIMITED BY SIZE
+001910                WS-FILTER-TO-DATE   DELIMITED BY SIZE
+001920                INTO WS-SCOPE-TEXT
+001930         DISPLAY 'HELPRPT SCOPED TO RUN DATE ' WS-FILTER-FROM-DATE
+001940                 ' THROUGH ' WS-FILTER-TO-DATE
+001950     ELSE
+001960         MOVE 'ALL-TIME CUMULATIVE' TO WS-SCOPE-TEXT
+001970         DISPLAY 'HELPRPT SCOPED TO ALL-TIME CUMULATIVE TOTALS'
+001980     END-IF.
+001990*----------------------------------------------------------*
+002000*  HRPT001-INITIALIZE - OPEN FILES AND WRITE REPORT HEADINGS
+002010*----------------------------------------------------------*
+002020 HRPT001-INITIALIZE.
+002030     OPEN INPUT AUDIT-FILE.
+002040     OPEN OUTPUT REPORT-FILE.
+002050     ACCEPT WH2-RUN-DATE FROM DATE YYYYMMDD.
+002060     MOVE WS-SCOPE-TEXT TO WH3-SCOPE-TEXT.
+002070     WRITE REPORT-LINE FROM WS-HEADING-1.
+002080     WRITE REPORT-LINE FROM WS-HEADING-2.
+002090     WRITE REPORT-LINE FROM WS-HEADING-3.
+002100     IF NOT WS-AUDIT-OK
+002110         DISPLAY 'HELPRPT - AUDIT-FILE NOT AVAILABLE'
+002120         MOVE 'Y' TO WS-EOF-SWITCH
+002130     END-IF.
+002140*----------------------------------------------------------*
+002150*  HRPT001-PROCESS-AUDIT - READ ONE AUDIT RECORD.  ONLY LIVE
+002160*  DISPATCH-TABLE INVOCATIONS (EVENT END, AUD-SOURCE-DISPATCH)
+002170*  THAT FALL WITHIN THE RUN-DATE SCOPE SET BY HRPT001-GET-RUN-
+002180*  MODE ARE COUNTED AND LISTED; HELLO'S OWN JOB-LEVEL START/END
+002190*  EVENTS, FILE-OPEN ERROR RECORDS AND VALIDATE-ONLY DRY RUNS
+002200*  ARE ALWAYS SKIPPED.  THIS DOES NOT HARDCODE ANY ONE
+002210*  SUBPROGRAM NAME, SO NEW DSPTBL01 ENTRIES ARE PICKED UP
+002211*  WITHOUT A CHANGE HERE.
+002220*----------------------------------------------------------*
+002230 HRPT001-PROCESS-AUDIT.
+002240     READ AUDIT-FILE
+002250         AT END
+002260             MOVE 'Y' TO WS-EOF-SWITCH
+002270         NOT AT END
+002280             IF AUD-EVENT-END AND AUD-SOURCE-DISPATCH
+002290                 AND (WS-FILTER-ALL OR
+002300                     (AUD-RUN-DATE >= WS-FILTER-FROM-DATE AND
+002310                      AUD-RUN-DATE <= WS-FILTER-TO-DATE))
+002320                 PERFORM HRPT001-ACCUMULATE
+002330                 PERFORM HRPT001-WRITE-DETAIL
+002340             END-IF
+002350     END-READ.
+002360*----------------------------------------------------------*
+002370*  HRPT001-ACCUMULATE - ROLL ONE HELP INVOCATION INTO THE
+002380*  RUNNING COUNTS AND ELAPSED-TIME TOTAL.
+002390*----------------------------------------------------------*
+002400 HRPT001-ACCUMULATE.
+002410     ADD 1 TO WS-INVOCATION-COUNT.
+002420     ADD AUD-ELAPSED-TIME TO WS-ELAPSED-TOTAL.
+002430     IF AUD-OUTCOME-SUCCESS
+002440         ADD 1 TO WS-SUCCESS-COUNT
+002450     ELSE
+002460         ADD 1 TO WS-FAILURE-COUNT
+002470     END-IF.
+002480*----------------------------------------------------------*
+002490*  HRPT001-WRITE-DETAIL - LIST ONE HELP INVOCATION
+002500*----------------------------------------------------------*
+002510 HRPT001-WRITE-DETAIL.
+002520     MOVE AUD-RUN-DATE      TO WD-RUN-DATE.
+002530     MOVE AUD-RUN-TIME      TO WD-RUN-TIME.
+002540     MOVE AUD-JOB-ID        TO WD-JOB-ID.
+002550     MOVE AUD-OUTCOME-CODE  TO WD-OUTCOME.
+002560     MOVE AUD-RETURN-CODE   TO WD-RETURN-CODE.
+002570     MOVE AUD-ELAPSED-TIME  TO WD-ELAPSED-TIME.
+002580     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+002590*----------------------------------------------------------*
+002600*  HRPT001-TERMINATE - WRITE THE SUMMARY LINES AND CLOSE UP
+002610*----------------------------------------------------------*
+002620 HRPT001-TERMINATE.
+002630     IF WS-INVOCATION-COUNT > ZERO
+002640         COMPUTE WS-ELAPSED-AVERAGE =
+002650                 WS-ELAPSED-TOTAL / WS-INVOCATION-COUNT
+002660     END-IF.
+002670     MOVE WS-INVOCATION-COUNT TO WS1-INVOCATIONS.
+002680     WRITE REPORT-LINE FROM WS-SUMMARY-LINE-1.
+002690     MOVE WS-SUCCESS-COUNT    TO WS2-SUCCESS.
+002700     MOVE WS-FAILURE-COUNT    TO WS2-FAILURE.
+002710     WRITE REPORT-LINE FROM WS-SUMMARY-LINE-2.
+002720     MOVE WS-ELAPSED-AVERAGE  TO WS3-AVG-ELAPSED.
+002730     WRITE REPORT-LINE FROM WS-SUMMARY-LINE-3.
+002740     CLOSE AUDIT-FILE.
+002750     CLOSE REPORT-FILE.
