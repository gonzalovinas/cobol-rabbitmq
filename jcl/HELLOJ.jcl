@@ -0,0 +1,66 @@
+//HELLOJ   JOB (ACCTNO),'BATCH SYSTEMS GROUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELLOJ - RUNS THE HELLO BATCH PROGRAM.
+//*
+//*   PARM='NORMAL'          RUNS THE FULL CREDITS/HELP SEQUENCE.
+//*   PARM='VALIDATE-ONLY'   CONFIRMS EACH DISPATCH-TABLE SUBPROGRAM
+//*                          IS DEPLOYED AND LOADABLE.  COBOL HAS NO
+//*                          LOAD-ONLY VERB, SO THE TARGET STILL
+//*                          EXECUTES - THIS IS NOT A GUARANTEE OF NO
+//*                          SIDE EFFECTS, ONLY THAT A MISSING LOAD
+//*                          MODULE IS CAUGHT HERE INSTEAD OF DURING
+//*                          A LIVE PRODUCTION RUN.  DO NOT RELY ON
+//*                          THIS MODE TO DRY-RUN A TARGET THAT
+//*                          UPDATES DATASETS OR PUBLISHES QUEUE
+//*                          EVENTS.  USE IT FOR A PRE-CUTOVER
+//*                          LOADABILITY CHECK BEFORE SWITCHING
+//*                          STEP010 BELOW BACK TO PARM='NORMAL'.
+//*
+//* RESTART: CHKPT IS AN APPEND-ONLY LOG - HELLO ALWAYS RESUMES
+//* FROM ITS LAST RECORD.  THERE IS ONLY ONE STEP IN THIS JOB, SO
+//* JCL RESTART= DOES NOT APPLY - SIMPLY RESUBMIT THE JOB AS IS;
+//* HELLO READS ITS OWN CHKPT AND RESUMES AUTOMATICALLY AT
+//* TRANSACTION VALIDATION OR DIRECTLY AT HELL001-HELP, WHICHEVER
+//* IS NEXT AFTER THE LAST STEP THAT CHECKPOINTED.
+//*
+//* CFGFILE HOLDS THE STARTUP BANNER (COMPANY NAME, COPYRIGHT YEAR,
+//* BUILD TAG) READ BY HELL001-CREDITOS.  OPS CAN CHANGE THE BANNER
+//* BY UPDATING THIS DATASET'S CONTENTS - NO PROGRAM CHANGE NEEDED.
+//* CFGFILE IS HELLO-OWNED, LIKE CHKPT/AUDITF BELOW, SO THE DD USES
+//* THE SAME DISP=(MOD,CATLG,CATLG) PATTERN - THE DATASET IS CREATED
+//* EMPTY ON ITS FIRST ALLOCATION INSTEAD OF FAILING JOB-STEP
+//* ALLOCATION, AND HELLO FALLS BACK TO ITS COMPILED-IN DEFAULT
+//* BANNER UNTIL OPS LOADS A REAL RECORD INTO IT.
+//*
+//* DSPFILE HOLDS THE HELL001-HELP DISPATCH TABLE (ONE RECORD PER
+//* CALL TARGET).  OPS ADDS A NEW CALL TARGET BY ADDING A RECORD TO
+//* THIS DATASET - NO PROGRAM CHANGE NEEDED.  DSPFILE IS ALSO HELLO-
+//* OWNED AND USES THE SAME DISP=(MOD,CATLG,CATLG) PATTERN AS CFGFILE
+//* FOR THE SAME REASON; AN EMPTY DSPFILE FALLS BACK TO THE COMPILED-
+//* IN DEFAULT TABLE (A SINGLE ENTRY THAT CALLS 'HELP').
+//*
+//* TRANSIN IS NOT HELLO-OWNED - IT IS THE UPSTREAM FEED'S CURRENT
+//* GENERATION, DELIVERED BEFORE THIS STEP RUNS.  DISP=SHR STILL
+//* REQUIRES THE GDG GENERATION TO EXIST AT ALLOCATION TIME, SO ON A
+//* DAY WITH NOTHING SCHEDULED THE UPSTREAM PROCESS MUST CATALOG AN
+//* EMPTY GENERATION RATHER THAN SKIP THE CREATE - HELLO'S OPTIONAL
+//* SELECT ON TRANS-FILE ONLY COVERS THE CASE WHERE THIS STEP'S OWN
+//* OPEN FAILS, NOT A JCL ALLOCATION FAILURE THAT NEVER REACHES IT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLO,PARM='NORMAL'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//AUDITF   DD  DISP=(MOD,CATLG,CATLG),DSN=PROD.BATCH.HELLO.AUDIT,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=62
+//CHKPT    DD  DISP=(MOD,CATLG,CATLG),DSN=PROD.BATCH.HELLO.CHKPT,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=34
+//TRANSIN  DD  DISP=SHR,DSN=PROD.BATCH.HELLO.TRANSIN(0)
+//TRANREJ  DD  DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.BATCH.HELLO.TRANREJ(+1),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=70
+//CFGFILE  DD  DISP=(MOD,CATLG,CATLG),DSN=PROD.BATCH.HELLO.CONFIG,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=42
+//DSPFILE  DD  DISP=(MOD,CATLG,CATLG),DSN=PROD.BATCH.HELLO.DISPATCH,
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=13
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
