@@ -0,0 +1,24 @@
+//HELPRPTJ JOB (ACCTNO),'BATCH SYSTEMS GROUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELPRPTJ - RUNS THE HELPRPT TREND REPORT AGAINST AUDIT-FILE.
+//* RUN AFTER HELLOJ (SEE HELLOJ.jcl) SO THE DAY'S RUN IS ON THE
+//* REPORT.  AUDITF IS OPENED SHR SO THIS CAN RUN WHILE HELLOJ IS
+//* NOT ACTIVE WITHOUT WAITING ON AN EXCLUSIVE ENQUEUE.
+//*
+//*   PARM OMITTED           ALL-TIME CUMULATIVE TOTALS (ORIGINAL
+//*                           BEHAVIOR).
+//*   PARM='TODAY'            SCOPES THE REPORT TO TODAY'S DATE -
+//*                           SCHEDULE THIS JOB DAILY WITH THIS
+//*                           PARM FOR A ROLLING DAILY LISTING.
+//*   PARM='YYYYMMDD'         SCOPES TO ONE SPECIFIC RUN DATE.
+//*   PARM='YYYYMMDD-YYYYMMDD' SCOPES TO A DATE RANGE - SCHEDULE
+//*                           WEEKLY WITH THE WEEK'S START/END
+//*                           DATES FOR A WEEKLY LISTING.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELPRPT,PARM='TODAY'
+//STEPLIB  DD  DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//AUDITF   DD  DISP=SHR,DSN=PROD.BATCH.HELLO.AUDIT
+//HELPRPT  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
